@@ -1,35 +1,1376 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BusquedaLinealImpares.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 ARREGLO.
-               05 ELEMENTO PIC 9(7) OCCURS 1000000 TIMES INDEXED BY IDX.
-           01 CLAVE PIC 9(7) VALUE 777777.
-           01 ENCONTRADO PIC X VALUE 'N'.
-           01 IMPAR PIC 9(7) VALUE 1.
-           01 I PIC 9(7) VALUE 1.
-           01 ENCONTRADO-EN-INDICE PIC 9(7) VALUE 1.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Buscando el valor: " CLAVE
-           
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 1000000
-               MOVE IMPAR TO ELEMENTO(IDX)
-               ADD 2 TO IMPAR
-           END-PERFORM
-
-           PERFORM UNTIL I > 1000000 OR ENCONTRADO = 'Y'
-               IF ELEMENTO(I) = CLAVE THEN
-                   MOVE 'Y' TO ENCONTRADO
-                   MOVE I TO ENCONTRADO-EN-INDICE
-               END-IF
-               ADD 1 TO I
-           END-PERFORM
-
-           IF ENCONTRADO = 'Y'
-               DISPLAY "CLAVE ENCONTRADA EN LA POSICIÃ“N " ENCONTRADO-EN-INDICE
-           ELSE
-               DISPLAY "CLAVE NO ENCONTRADA".
-
-           STOP RUN.
+000100*****************************************************************
+000110*PROGRAM-ID.  BUSQUEDALINEALIMPARES
+000120*AUTHOR.      R. ECHEVERRIA - EQUIPO BATCH CONCILIACION
+000130*INSTALLATION. CENTRO DE COMPUTOS
+000140*DATE-WRITTEN. 2023-02-14
+000150*DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170*REMARKS.
+000180*    CONSTRUYE LA TABLA DE NUMEROS IMPARES (1, 3, 5, ...) Y
+000190*    LOCALIZA UNA CLAVE DENTRO DE ELLA MEDIANTE BUSQUEDA LINEAL.
+000200*----------------------------------------------------------------
+000210*MODIFICATION HISTORY.
+000220*    2023-02-14  RE   VERSION ORIGINAL - CLAVE UNICA POR CODIGO.
+000230*    2026-08-08  RE   AGREGADO MODO LOTE: SI EXISTE EL ARCHIVO
+000240*                     DE TRANSACCIONES TRANSIN SE LEE UNA CLAVE
+000250*                     POR REGISTRO Y SE ESCRIBE UN RENGLON DE
+000260*                     RESULTADO POR CADA UNA EN SALIDA.
+000270*    2026-08-08  RE   LA TABLA SE PERSISTE EN EL ARCHIVO INDEXADO
+000280*                     TABLAVSM. SI YA EXISTE, EL PROGRAMA SALTA LA
+000290*                     CONSTRUCCION Y BUSCA POR READ DIRECTO; SI NO
+000300*                     EXISTE, LA CONSTRUYE UNA SOLA VEZ Y LA DEJA
+000310*                     GRABADA PARA LAS PROXIMAS CORRIDAS.
+000320*    2026-08-08  RE   CHECKPOINT/RESTART: LA CONSTRUCCION DE LA
+000330*                     TABLA Y EL LOTE DE BUSQUEDA GRABAN SU AVANCE
+000340*                     EN CHECKPT CADA BLI-INTERVALO-CHECKPOINT
+000350*                     REGISTROS PARA QUE UN REENVIO DEL JOB PUEDA
+000360*                     REANUDAR EN LUGAR DE EMPEZAR DE CERO.
+000370*    2026-08-08  RE   EL TAMANIO DE LA TABLA Y LA SECUENCIA DE
+000380*                     CARGA (VALOR INICIAL E INCREMENTO) SE LEEN
+000390*                     DE PARMCTL AL INICIO EN LUGAR DE ESTAR FIJOS
+000400*                     EN EL PROGRAMA FUENTE.
+000410*    2026-08-08  RE   SE RECHAZAN LAS CLAVES IMPOSIBLES (FUERA DE
+000420*                     RANGO O QUE NO RESPETAN LA SECUENCIA DE CARGA)
+000430*                     ANTES DE BUSCARLAS, CON EL RESULTADO DISTINTO
+000440*                     "CLAVE INVALIDA" EN LUGAR DE "NO ENCONTRADA".
+000450*    2026-08-08  RE   CADA CLAVE BUSCADA (LOTE O CLAVE UNICA) SE
+000460*                     AUDITA EN AUDITLOG CON FECHA, HORA, RESULTADO
+000470*                     Y POSICION HALLADA, ACUMULANDO EL HISTORICO DE
+000480*                     CORRIDAS.
+000490*    2026-08-08  RE   AL CERRAR EL LOTE SE AGREGA UN REPORTE DE
+000500*                     POSICION PROMEDIO, MINIMA Y MAXIMA DE LAS
+000510*                     CLAVES ENCONTRADAS, ADEMAS DE LOS CONTADORES
+000520*                     YA EXISTENTES.
+000530*    2026-08-08  RE   EN MODO DE CLAVE UNICA SE LE PREGUNTA LA CLAVE
+000540*                     AL OPERADOR POR CONSOLA; SI NO SE INGRESA NADA
+000550*                     SE SIGUE USANDO EL VALOR POR DEFECTO DEL
+000560*                     PROGRAMA.
+000570*    2026-08-08  RE   NUEVO MODO DE BUSQUEDA BINARIA (SEARCH ALL)
+000580*                     CONTRA BLI-ARREGLO, SELECCIONABLE DESDE
+000590*                     PARMCTL, ALTERNATIVO AL LINEAL EXISTENTE. LA
+000600*                     SALIDA Y EL DISPLAY DE RESULTADO INFORMAN EL
+000610*                     MODO USADO Y LA CANTIDAD DE COMPARACIONES.
+000620*    2026-08-08  RE   SE FIJA RETURN-CODE SEGUN EL RESULTADO (0
+000630*                     ENCONTRADA, 4 NO ENCONTRADA, 8 INVALIDA; EN
+000640*                     MODO LOTE, EL PEOR RESULTADO DEL CONJUNTO) PARA
+000650*                     QUE EL JCL QUE INVOCA EL PROGRAMA PUEDA DECIDIR
+000660*                     LOS PASOS SIGUIENTES.
+000670*    2026-08-08  RE   REVISION DE CODIGO: EL REINICIO DE LOTE AHORA
+000680*                     RESTAURA TAMBIEN LOS CONTADORES DE ENCONTRADAS,
+000690*                     NO ENCONTRADAS, INVALIDAS Y LAS POSICIONES
+000700*                     MINIMA/MAXIMA/SUMA DESDE CHECKPT, SE VALIDA EL
+000710*                     TAMANIO DE TABLA Y EL INCREMENTO LEIDOS DE
+000720*                     PARMCTL CONTRA LOS LIMITES DEL PROGRAMA, Y SE
+000730*                     VERIFICA EL FILE STATUS DE ARCHIVO-SALIDA.
+000740*    2026-08-08  RE   REVISION DE CODIGO: SE VALIDA TAMBIEN EL
+000750*                     VALOR INICIAL DE PARMCTL Y EL RANGO COMPLETO
+000760*                     DE LA SECUENCIA DE CARGA CONTRA LA CAPACIDAD
+000770*                     DE LA CLAVE; LA GRABACION DE CADA ELEMENTO EN
+000780*                     TABLAVSM VERIFICA SU FILE STATUS; Y TABLAVSM
+000790*                     GUARDA UN REGISTRO DE CONTROL (CLAVE 0000000)
+000800*                     CON EL TAMANIO Y LA SECUENCIA CON QUE FUE
+000810*                     CONSTRUIDA, VALIDADO CONTRA PARMCTL ANTES DE
+000820*                     CONFIAR EN UNA TABLA YA EXISTENTE O DE
+000830*                     REANUDAR UNA CONSTRUCCION INTERRUMPIDA.
+000840*    2026-08-08  RE   REVISION DE CODIGO: EL REINICIO DE LA
+000850*                     CONSTRUCCION DE TABLAVSM YA NO CONFIA EN EL
+000860*                     ULTIMO CHECKPT (MAS GRUESO QUE CADA ELEMENTO
+000870*                     GRABADO) SINO EN EL ULTIMO ELEMENTO QUE
+000880*                     REALMENTE QUEDO EN LA TABLA; EL CHECKPOINT DE
+000890*                     LOTE AHORA SE GRABA POR CADA CLAVE PROCESADA EN
+000900*                     LUGAR DE CADA CIERTO INTERVALO, PARA QUE UN
+000910*                     REENVIO NUNCA REPROCESE CLAVES YA GRABADAS EN
+000920*                     SALIDA Y AUDITLOG; LA BUSQUEDA BINARIA CUENTA
+000930*                     SUS COMPARACIONES REALES EN LUGAR DE INFORMAR
+000940*                     UNA COTA TEORICA FIJA; Y SE VERIFICA EL FILE
+000950*                     STATUS DE ARCHIVO-AUDITORIA Y DE LA REAPERTURA
+000960*                     DE TABLAVSM AL REANUDAR UNA CONSTRUCCION.
+000970*****************************************************************
+000980 IDENTIFICATION DIVISION.
+000990 PROGRAM-ID.     BusquedaLinealImpares.
+001000 AUTHOR.         R. ECHEVERRIA - EQUIPO BATCH CONCILIACION.
+001010 INSTALLATION.   CENTRO DE COMPUTOS.
+001020 DATE-WRITTEN.   14/02/2023.
+001030 DATE-COMPILED.
+
+001040 ENVIRONMENT DIVISION.
+001050 CONFIGURATION SECTION.
+001060 SOURCE-COMPUTER.    IBM-370.
+001070 OBJECT-COMPUTER.    IBM-370.
+001080 SPECIAL-NAMES.
+001090     DECIMAL-POINT IS COMMA.
+
+001100 INPUT-OUTPUT SECTION.
+001110 FILE-CONTROL.
+001120*----------------------------------------------------------------
+001130*   ARCHIVO DE ENTRADA DE TRANSACCIONES PARA EL MODO LOTE.
+001140*   SI NO EXISTE AL ABRIR, EL PROGRAMA SIGUE EN MODO DE CLAVE
+001150*   UNICA COMO ANTES.
+001160*----------------------------------------------------------------
+001170     SELECT ARCHIVO-TRANSACCIONES ASSIGN TO TRANSIN
+001180         ORGANIZATION IS LINE SEQUENTIAL
+001190         FILE STATUS IS BLI-EF-TRANSACCIONES.
+
+001200*----------------------------------------------------------------
+001210*   ARCHIVO DE SALIDA CON UN RENGLON DE RESULTADO POR CLAVE
+001220*   PROCESADA EN MODO LOTE.
+001230*----------------------------------------------------------------
+001240     SELECT ARCHIVO-SALIDA ASSIGN TO SALIDA
+001250         ORGANIZATION IS LINE SEQUENTIAL
+001260         FILE STATUS IS BLI-EF-SALIDA.
+
+001270*----------------------------------------------------------------
+001280*   ARCHIVO INDEXADO (VSAM KSDS) QUE PERSISTE LA TABLA DE
+001290*   IMPARES, CLAVE POR ELEMENTO. SE ABRE DE ENTRADA PARA
+001300*   PROBAR SI YA EXISTE; SI NO EXISTE SE ABRE DE SALIDA Y SE
+001310*   CONSTRUYE UNA UNICA VEZ.
+001320*----------------------------------------------------------------
+001330     SELECT ARCHIVO-TABLA ASSIGN TO TABLAVSM
+001340         ORGANIZATION IS INDEXED
+001350         ACCESS MODE IS DYNAMIC
+001360         RECORD KEY IS TAB-ELEMENTO
+001370         FILE STATUS IS BLI-EF-TABLA.
+
+001380*----------------------------------------------------------------
+001390*   ARCHIVO DE CHECKPOINT/REINICIO. GUARDA UN UNICO REGISTRO CON
+001400*   EL AVANCE DE LA CONSTRUCCION DE LA TABLA O DEL LOTE DE
+001410*   BUSQUEDA PARA QUE UN REENVIO DEL JOB PUEDA REANUDAR.
+001420*----------------------------------------------------------------
+001430     SELECT ARCHIVO-CHECKPOINT ASSIGN TO CHECKPT
+001440         ORGANIZATION IS LINE SEQUENTIAL
+001450         FILE STATUS IS BLI-EF-CHECKPOINT.
+
+001460*----------------------------------------------------------------
+001470*   ARCHIVO DE PARAMETROS/CONTROL. UN UNICO REGISTRO CON EL
+001480*   TAMANIO MAXIMO DE LA TABLA Y LA SECUENCIA DE CARGA. SI NO
+001490*   EXISTE O VIENE VACIO SE USAN LOS VALORES POR DEFECTO
+001500*   HISTORICOS (1.000.000 IMPARES A PARTIR DE 1).
+001510*----------------------------------------------------------------
+001520     SELECT ARCHIVO-PARAMETROS ASSIGN TO PARMCTL
+001530         ORGANIZATION IS LINE SEQUENTIAL
+001540         FILE STATUS IS BLI-EF-PARAMETROS.
+
+001550*----------------------------------------------------------------
+001560*   ARCHIVO DE AUDITORIA. UN RENGLON POR CADA CLAVE BUSCADA (MODO
+001570*   LOTE O CLAVE UNICA) CON FECHA, HORA, CLAVE, RESULTADO Y LA
+001580*   POSICION HALLADA. SE ABRE EN EXTEND PARA ACUMULAR EL HISTORICO
+001590*   DE CORRIDAS; SI EL ARCHIVO TODAVIA NO EXISTE SE CREA.
+001600*----------------------------------------------------------------
+001610     SELECT ARCHIVO-AUDITORIA ASSIGN TO AUDITLOG
+001620         ORGANIZATION IS LINE SEQUENTIAL
+001630         FILE STATUS IS BLI-EF-AUDITORIA.
+
+001640 DATA DIVISION.
+001650 FILE SECTION.
+001660 FD  ARCHIVO-TRANSACCIONES
+001670     RECORDING MODE IS F
+001680     LABEL RECORDS ARE STANDARD.
+001690 01  REG-TRANSACCION.
+001700     05  TRANS-CLAVE             PIC 9(07).
+001710     05  FILLER                  PIC X(73).
+
+001720 FD  ARCHIVO-SALIDA
+001730     RECORDING MODE IS F
+001740     LABEL RECORDS ARE STANDARD.
+001750 01  REG-SALIDA                  PIC X(80).
+
+001760 FD  ARCHIVO-TABLA
+001770     LABEL RECORDS ARE STANDARD.
+001780     COPY BLITAB.
+
+001790 FD  ARCHIVO-CHECKPOINT
+001800     RECORDING MODE IS F
+001810     LABEL RECORDS ARE STANDARD.
+001820 01  REG-CHECKPOINT.
+001830     05  CKPT-TIPO                PIC X(01).
+001840         88  CKPT-TIPO-CONSTRUCCION      VALUE 'B'.
+001850         88  CKPT-TIPO-LOTE               VALUE 'S'.
+001860     05  CKPT-IDX                 PIC 9(07).
+001870     05  CKPT-IMPAR               PIC 9(07).
+001880     05  CKPT-CLAVES-PROCESADAS   PIC 9(07).
+001890     05  CKPT-ENCONTRADAS         PIC 9(07).
+001900     05  CKPT-NO-ENCONTRADAS      PIC 9(07).
+001910     05  CKPT-INVALIDAS           PIC 9(07).
+001920     05  CKPT-SUMA-POSICIONES     PIC 9(09).
+001930     05  CKPT-POSICION-MINIMA     PIC 9(07).
+001940     05  CKPT-POSICION-MAXIMA     PIC 9(07).
+001950     05  FILLER                   PIC X(14).
+
+001960 FD  ARCHIVO-PARAMETROS
+001970     RECORDING MODE IS F
+001980     LABEL RECORDS ARE STANDARD.
+001990     COPY BLIPARM.
+
+002000 FD  ARCHIVO-AUDITORIA
+002010     RECORDING MODE IS F
+002020     LABEL RECORDS ARE STANDARD.
+002030 01  REG-AUDITORIA.
+002040     05  AUD-FECHA                PIC 9(08).
+002050     05  FILLER                   PIC X(01).
+002060     05  AUD-HORA                 PIC 9(08).
+002070     05  FILLER                   PIC X(01).
+002080     05  AUD-CLAVE                PIC 9(07).
+002090     05  FILLER                   PIC X(01).
+002100     05  AUD-RESULTADO            PIC X(13).
+002110     05  FILLER                   PIC X(01).
+002120     05  AUD-POSICION             PIC 9(07).
+002130     05  FILLER                   PIC X(33).
+
+002140 WORKING-STORAGE SECTION.
+002150*----------------------------------------------------------------
+002160*   TABLA DE NUMEROS IMPARES Y CAMPOS DE CONTROL DE LA BUSQUEDA.
+002170*----------------------------------------------------------------
+002180 01  BLI-MAX-ENTRADAS            PIC 9(07) VALUE 1000000.
+
+002190 01  BLI-ARREGLO.
+002200     05  BLI-ELEMENTO            PIC 9(07)
+002210                                  OCCURS 1 TO 1000000 TIMES
+002220                                  DEPENDING ON BLI-MAX-ENTRADAS
+002230                                  ASCENDING KEY IS BLI-ELEMENTO
+002240                                  INDEXED BY IDX.
+
+002250 01  BLI-CLAVE                   PIC 9(07) VALUE 777777.
+002260 01  BLI-VALOR-IMPAR             PIC 9(07) VALUE 1.
+002270 01  BLI-INDICE-BUSQUEDA         PIC 9(07) VALUE 1.
+002280 01  BLI-INDICE-HALLADO          PIC 9(07) VALUE 1.
+002290 01  BLI-CLAVE-INGRESADA         PIC 9(07) VALUE ZERO.
+
+002300 01  BLI-SW-ENCONTRADO           PIC X(01) VALUE 'N'.
+002310     88  BLI-CLAVE-ENCONTRADA            VALUE 'Y'.
+002320     88  BLI-CLAVE-NO-ENCONTRADA         VALUE 'N'.
+
+002330 01  BLI-SW-MODO-LOTE            PIC X(01) VALUE 'N'.
+002340     88  BLI-MODO-LOTE                    VALUE 'Y'.
+002350     88  BLI-MODO-CLAVE-UNICA             VALUE 'N'.
+
+002360 01  BLI-SW-TABLA-EXISTE         PIC X(01) VALUE 'N'.
+002370     88  BLI-TABLA-EXISTE                 VALUE 'Y'.
+002380     88  BLI-TABLA-A-CONSTRUIR            VALUE 'N'.
+
+002390*----------------------------------------------------------------
+002400*   CONTROL DE CHECKPOINT/RESTART.
+002410*----------------------------------------------------------------
+002420 01  BLI-INTERVALO-CHECKPOINT    PIC 9(07) VALUE 100000.
+002430 01  BLI-IDX-REANUDAR            PIC 9(07) VALUE 1.
+002440 01  BLI-COCIENTE-CHECKPOINT     PIC 9(07) VALUE ZERO.
+002450 01  BLI-RESTO-CHECKPOINT        PIC 9(07) VALUE ZERO.
+002460 01  BLI-CLAVES-A-OMITIR         PIC 9(07) VALUE ZERO.
+002470 01  BLI-CONTADOR-OMISION        PIC 9(07) VALUE ZERO.
+
+002480 01  BLI-SW-CHECKPOINT-EXISTE    PIC X(01) VALUE 'N'.
+002490     88  BLI-CHECKPOINT-EXISTE            VALUE 'Y'.
+
+002500 01  BLI-SW-REANUDAR-LOTE        PIC X(01) VALUE 'N'.
+002510     88  BLI-REANUDAR-LOTE                VALUE 'Y'.
+
+002520*----------------------------------------------------------------
+002530*   PARAMETROS DE LA SECUENCIA DE CARGA, LEIDOS DE PARMCTL.
+002540*----------------------------------------------------------------
+002550 01  BLI-VALOR-INICIAL-CTL       PIC 9(07) VALUE 1.
+002560 01  BLI-INCREMENTO-CTL          PIC 9(07) VALUE 2.
+002570 01  BLI-CLAVE-MAXIMA            PIC 9(07) VALUE ZERO.
+002580*----------------------------------------------------------------
+002590*   CAMPO AUXILIAR PARA VALIDAR EL RANGO DE LA SECUENCIA DE CARGA
+002600*   LEIDA DE PARMCTL SIN EL TRUNCAMIENTO DE PIC 9(07) QUE SUFRIRIA
+002610*   SI SE CALCULARA DIRECTAMENTE SOBRE BLI-CLAVE-MAXIMA.
+002620*----------------------------------------------------------------
+002630 01  BLI-CLAVE-MAXIMA-CALC       PIC 9(13) VALUE ZERO.
+
+002640*----------------------------------------------------------------
+002650*   CAMPOS DE TRABAJO PARA LA VALIDACION DE CLAVES. UNA CLAVE ES
+002660*   VALIDA SI CAE DENTRO DEL RANGO DE LA TABLA (BLI-VALOR-INICIAL-CTL
+002670*   A BLI-CLAVE-MAXIMA) Y RESPETA LA SECUENCIA DE CARGA (ES DECIR,
+002680*   LA DIFERENCIA CONTRA EL VALOR INICIAL ES MULTIPLO DEL
+002690*   INCREMENTO). POR EJEMPLO, CON LOS VALORES POR DEFECTO, UNA CLAVE
+002700*   PAR O FUERA DE 1..1999999 ES INVALIDA.
+002710*----------------------------------------------------------------
+002720 01  BLI-DIFERENCIA-VALIDACION   PIC 9(07) VALUE ZERO.
+002730 01  BLI-COCIENTE-VALIDACION     PIC 9(07) VALUE ZERO.
+002740 01  BLI-RESTO-VALIDACION        PIC 9(07) VALUE ZERO.
+
+002750 01  BLI-SW-CLAVE-VALIDA         PIC X(01) VALUE 'Y'.
+002760     88  BLI-CLAVE-VALIDA                 VALUE 'Y'.
+002770     88  BLI-CLAVE-INVALIDA               VALUE 'N'.
+
+002780*----------------------------------------------------------------
+002790*   MODO DE BUSQUEDA EN MEMORIA: LINEAL (POR DEFECTO) O BINARIA
+002800*   (SEARCH ALL CONTRA BLI-ARREGLO, QUE SIEMPRE QUEDA ASCENDENTE).
+002810*   SE SELECCIONA CON PARM-MODO-BUSQUEDA EN PARMCTL. SE LLEVA LA
+002820*   CANTIDAD DE COMPARACIONES DE CADA BUSQUEDA PARA INFORMARLA EN
+002830*   LA SALIDA.
+002840*----------------------------------------------------------------
+002850 01  BLI-SW-MODO-BUSQUEDA        PIC X(01) VALUE 'L'.
+002860     88  BLI-BUSQUEDA-LINEAL              VALUE 'L'.
+002870     88  BLI-BUSQUEDA-BINARIA             VALUE 'B'.
+
+002880 01  BLI-MODO-EFECTIVO           PIC X(01) VALUE SPACE.
+002890 01  BLI-CONTADOR-COMPARACIONES  PIC 9(07) VALUE ZERO.
+002900 01  BLI-BINARIA-INFERIOR        PIC 9(07) VALUE ZERO.
+002910 01  BLI-BINARIA-SUPERIOR        PIC 9(07) VALUE ZERO.
+002920 01  BLI-BINARIA-MEDIO           PIC 9(07) VALUE ZERO.
+
+002930*----------------------------------------------------------------
+002940*   INDICADORES DE ESTADO DE ARCHIVO (IBM FILE STATUS).
+002950*----------------------------------------------------------------
+002960 01  BLI-EF-TRANSACCIONES        PIC X(02) VALUE SPACES.
+002970     88  BLI-FIN-TRANSACCIONES            VALUE '10'.
+002980 01  BLI-EF-SALIDA                PIC X(02) VALUE SPACES.
+002990 01  BLI-EF-TABLA                 PIC X(02) VALUE SPACES.
+003000 01  BLI-EF-CHECKPOINT            PIC X(02) VALUE SPACES.
+003010 01  BLI-EF-PARAMETROS            PIC X(02) VALUE SPACES.
+003020 01  BLI-EF-AUDITORIA             PIC X(02) VALUE SPACES.
+
+003030*----------------------------------------------------------------
+003040*   CONTADORES DEL PROCESO EN LOTE.
+003050*----------------------------------------------------------------
+003060 01  BLI-CONTADORES-LOTE.
+003070     05  BLI-TOTAL-CLAVES        PIC 9(07) VALUE ZERO.
+003080     05  BLI-TOTAL-ENCONTRADAS   PIC 9(07) VALUE ZERO.
+003090     05  BLI-TOTAL-NO-ENCONTRADAS
+003100                                 PIC 9(07) VALUE ZERO.
+003110     05  BLI-TOTAL-INVALIDAS    PIC 9(07) VALUE ZERO.
+003120     05  BLI-SUMA-POSICIONES    PIC 9(09) VALUE ZERO.
+003130     05  BLI-POSICION-MINIMA    PIC 9(07) VALUE ZERO.
+003140     05  BLI-POSICION-MAXIMA    PIC 9(07) VALUE ZERO.
+003150     05  BLI-POSICION-PROMEDIO  PIC 9(07) VALUE ZERO.
+
+003160*----------------------------------------------------------------
+003170*   LAYOUT DEL RENGLON DE RESULTADO ESCRITO EN ARCHIVO-SALIDA.
+003180*----------------------------------------------------------------
+003190 01  BLI-LINEA-SALIDA.
+003200     05  FILLER                  PIC X(06) VALUE "CLAVE ".
+003210     05  LS-CLAVE                PIC 9(07).
+003220     05  FILLER                  PIC X(03) VALUE SPACES.
+003230     05  LS-ESTADO               PIC X(13).
+003240     05  FILLER                  PIC X(03) VALUE SPACES.
+003250     05  FILLER                  PIC X(09) VALUE "POSICION ".
+003260     05  LS-POSICION             PIC 9(07).
+003270     05  FILLER                  PIC X(03) VALUE SPACES.
+003280     05  FILLER                  PIC X(05) VALUE "MODO ".
+003290     05  LS-MODO                 PIC X(01).
+003300     05  FILLER                  PIC X(03) VALUE SPACES.
+003310     05  FILLER                  PIC X(05) VALUE "COMP ".
+003320     05  LS-COMPARACIONES        PIC 9(07).
+003330     05  FILLER                  PIC X(08) VALUE SPACES.
+
+003340 PROCEDURE DIVISION.
+003350*****************************************************************
+003360*   0000-MAINLINE
+003370*----------------------------------------------------------------
+003380*   PARRAFO PRINCIPAL: CONSTRUYE O ABRE LA TABLA DE IMPARES Y
+003390*   DECIDE EL MODO DE BUSQUEDA SEGUN LA DISPONIBILIDAD DEL
+003400*   ARCHIVO DE ENTRADA, REANUDANDO DESDE EL ULTIMO CHECKPOINT
+003410*   CUANDO CORRESPONDA.
+003420*****************************************************************
+003430 0000-MAINLINE.
+003440     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+
+003450     IF BLI-TABLA-A-CONSTRUIR
+003460         PERFORM 2000-CARGAR-ARREGLO THRU 2000-EXIT
+003470             VARYING IDX FROM BLI-IDX-REANUDAR BY 1
+003480             UNTIL IDX > BLI-MAX-ENTRADAS
+003490         PERFORM 8000-BORRAR-CHECKPOINT THRU 8000-EXIT
+003500     END-IF.
+
+003510     IF BLI-MODO-LOTE
+003520         PERFORM 3000-PROCESAR-LOTE THRU 3000-EXIT
+003530         PERFORM 3900-CERRAR-ARCHIVOS-LOTE THRU 3900-EXIT
+003540     ELSE
+003550         PERFORM 4000-BUSCAR-CLAVE THRU 4000-EXIT
+003560         PERFORM 4950-GRABAR-AUDITORIA THRU 4950-EXIT
+003570         PERFORM 4900-MOSTRAR-RESULTADO THRU 4900-EXIT
+003580         PERFORM 4970-FIJAR-RETURN-CODE THRU 4970-EXIT
+003590     END-IF.
+
+003600     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+
+003610     STOP RUN.
+
+003620*****************************************************************
+003630*   1000-INICIALIZAR
+003640*----------------------------------------------------------------
+003650*   ABRE LOS ARCHIVOS DE ENTRADA/SALIDA Y RECUPERA EL CHECKPOINT
+003660*   DE LA CORRIDA ANTERIOR, SI EXISTE, PARA DECIDIR SI SE
+003670*   REANUDA LA CONSTRUCCION DE LA TABLA O EL LOTE DE BUSQUEDA.
+003680*****************************************************************
+003690 1000-INICIALIZAR.
+003700     PERFORM 1050-LEER-PARAMETROS THRU 1050-EXIT.
+
+003710     DISPLAY "BLI0001I INICIANDO BUSQUEDA LINEAL DE IMPARES".
+
+003720     OPEN INPUT ARCHIVO-TRANSACCIONES.
+
+003730     IF BLI-EF-TRANSACCIONES = '00'
+003740         MOVE 'Y' TO BLI-SW-MODO-LOTE
+003750     ELSE
+003760         MOVE 'N' TO BLI-SW-MODO-LOTE
+003770     END-IF.
+
+003780     PERFORM 1100-LEER-CHECKPOINT THRU 1100-EXIT.
+
+003790     IF BLI-MODO-LOTE
+003800         IF BLI-CHECKPOINT-EXISTE AND CKPT-TIPO-LOTE
+003810             MOVE 'Y' TO BLI-SW-REANUDAR-LOTE
+003820             MOVE CKPT-CLAVES-PROCESADAS TO BLI-CLAVES-A-OMITIR
+003830             MOVE CKPT-CLAVES-PROCESADAS TO BLI-TOTAL-CLAVES
+003840             MOVE CKPT-ENCONTRADAS    TO BLI-TOTAL-ENCONTRADAS
+003850             MOVE CKPT-NO-ENCONTRADAS TO BLI-TOTAL-NO-ENCONTRADAS
+003860             MOVE CKPT-INVALIDAS      TO BLI-TOTAL-INVALIDAS
+003870             MOVE CKPT-SUMA-POSICIONES TO BLI-SUMA-POSICIONES
+003880             MOVE CKPT-POSICION-MINIMA TO BLI-POSICION-MINIMA
+003890             MOVE CKPT-POSICION-MAXIMA TO BLI-POSICION-MAXIMA
+003900             OPEN EXTEND ARCHIVO-SALIDA
+003910             PERFORM 1085-VALIDAR-EF-SALIDA THRU 1085-EXIT
+003920             DISPLAY "BLI0006I REANUDANDO LOTE, CLAVES YA "
+003930                 "PROCESADAS: " BLI-CLAVES-A-OMITIR
+003940         ELSE
+003950             OPEN OUTPUT ARCHIVO-SALIDA
+003960             PERFORM 1085-VALIDAR-EF-SALIDA THRU 1085-EXIT
+003970         END-IF
+003980     ELSE
+003990         PERFORM 1090-ACEPTAR-CLAVE THRU 1090-EXIT
+004000     END-IF.
+
+004010     PERFORM 1200-ABRIR-TABLA THRU 1200-EXIT.
+004020     PERFORM 1080-ABRIR-AUDITORIA THRU 1080-EXIT.
+004030 1000-EXIT.
+004040     EXIT.
+
+004050*----------------------------------------------------------------
+004060*   1050-LEER-PARAMETROS
+004070*----------------------------------------------------------------
+004080*   LEE EL REGISTRO DE CONTROL DE PARMCTL (TAMANIO MAXIMO DE LA
+004090*   TABLA, VALOR INICIAL E INCREMENTO DE LA SECUENCIA). SI EL
+004100*   ARCHIVO NO EXISTE O VIENE VACIO, SE USAN LOS VALORES POR
+004110*   DEFECTO HISTORICOS DEL PROGRAMA.
+004120*----------------------------------------------------------------
+004130 1050-LEER-PARAMETROS.
+004140     OPEN INPUT ARCHIVO-PARAMETROS.
+
+004150     IF BLI-EF-PARAMETROS = '00'
+004160         READ ARCHIVO-PARAMETROS
+004170             AT END
+004180                 PERFORM 1060-VALORES-DEFECTO THRU 1060-EXIT
+004190             NOT AT END
+004200                 MOVE PARM-MAX-ENTRADAS  TO BLI-MAX-ENTRADAS
+004210                 MOVE PARM-VALOR-INICIAL TO BLI-VALOR-INICIAL-CTL
+004220                 MOVE PARM-INCREMENTO    TO BLI-INCREMENTO-CTL
+004230                 IF PARM-MODO-BUSQUEDA = 'B'
+004240                     MOVE 'B' TO BLI-SW-MODO-BUSQUEDA
+004250                 ELSE
+004260                     MOVE 'L' TO BLI-SW-MODO-BUSQUEDA
+004270                 END-IF
+004280                 PERFORM 1065-VALIDAR-PARAMETROS THRU 1065-EXIT
+004290         END-READ
+004300         CLOSE ARCHIVO-PARAMETROS
+004310     ELSE
+004320         PERFORM 1060-VALORES-DEFECTO THRU 1060-EXIT
+004330     END-IF.
+
+004340     MOVE BLI-VALOR-INICIAL-CTL TO BLI-VALOR-IMPAR.
+004350     PERFORM 1070-CALCULAR-CLAVE-MAXIMA THRU 1070-EXIT.
+004360 1050-EXIT.
+004370     EXIT.
+
+004380*----------------------------------------------------------------
+004390*   1060-VALORES-DEFECTO
+004400*----------------------------------------------------------------
+004410 1060-VALORES-DEFECTO.
+004420     MOVE 1000000 TO BLI-MAX-ENTRADAS.
+004430     MOVE 1       TO BLI-VALOR-INICIAL-CTL.
+004440     MOVE 2       TO BLI-INCREMENTO-CTL.
+004450 1060-EXIT.
+004460     EXIT.
+
+004470*----------------------------------------------------------------
+004480*   1065-VALIDAR-PARAMETROS
+004490*----------------------------------------------------------------
+004500*   VALIDA LOS VALORES LEIDOS DE PARMCTL CONTRA LOS LIMITES QUE EL
+004510*   PROGRAMA PUEDE MANEJAR. BLI-MAX-ENTRADAS NO PUEDE SUPERAR EL
+004520*   TOPE DECLARADO EN EL OCCURS DE BLI-ARREGLO NI SER CERO;
+004530*   BLI-VALOR-INICIAL-CTL NO PUEDE SER CERO PORQUE LA CLAVE 0000000
+004540*   DE TABLAVSM ESTA RESERVADA PARA EL REGISTRO DE CONTROL (VER
+004550*   BLITAB); Y BLI-INCREMENTO-CTL NO PUEDE SER CERO PORQUE SE USA
+004560*   COMO DIVISOR AL VALIDAR CLAVES. TAMBIEN SE VALIDA QUE LA ULTIMA
+004570*   CLAVE DE LA SECUENCIA (VALOR INICIAL MAS INCREMENTO POR LAS
+004580*   ENTRADAS RESTANTES) NO SUPERE LA CAPACIDAD DE PIC 9(07)
+004590*   (9.999.999), PORQUE ESA CLAVE SE GUARDA EN BLI-CLAVE-MAXIMA Y EN
+004600*   CADA BLI-ELEMENTO/BLI-VALOR-IMPAR - UNA SECUENCIA QUE LA SUPERE
+004610*   TRUNCARIA EN SILENCIO Y RECHAZARIA COMO INVALIDA TODA CLAVE
+004620*   REALMENTE CARGADA. UN PARMCTL FUERA DE ESTOS LIMITES CAE A LOS
+004630*   VALORES POR DEFECTO HISTORICOS DEL PROGRAMA EN LUGAR DE
+004640*   PROVOCAR SUBINDICES FUERA DE RANGO, UNA DIVISION POR CERO O UN
+004650*   DESBORDE DE CLAVE.
+004660*----------------------------------------------------------------
+004670 1065-VALIDAR-PARAMETROS.
+004680     IF BLI-MAX-ENTRADAS < 1 OR BLI-MAX-ENTRADAS > 1000000
+004690         DISPLAY "BLI0012I TAMANIO DE TABLA FUERA DE RANGO EN "
+004700             "PARMCTL - SE USA EL VALOR POR DEFECTO (1.000.000)"
+004710         MOVE 1000000 TO BLI-MAX-ENTRADAS
+004720     END-IF.
+
+004730     IF BLI-VALOR-INICIAL-CTL < 1
+004740         DISPLAY "BLI0017I VALOR INICIAL INVALIDO EN PARMCTL - "
+004750             "SE USA EL VALOR POR DEFECTO (1)"
+004760         MOVE 1 TO BLI-VALOR-INICIAL-CTL
+004770     END-IF.
+
+004780     IF BLI-INCREMENTO-CTL < 1
+004790         DISPLAY "BLI0013I INCREMENTO INVALIDO EN PARMCTL - SE "
+004800             "USA EL VALOR POR DEFECTO (2)"
+004810         MOVE 2 TO BLI-INCREMENTO-CTL
+004820     END-IF.
+
+004830     MOVE BLI-MAX-ENTRADAS TO BLI-CLAVE-MAXIMA-CALC.
+004840     SUBTRACT 1 FROM BLI-CLAVE-MAXIMA-CALC.
+004850     MULTIPLY BLI-INCREMENTO-CTL BY BLI-CLAVE-MAXIMA-CALC.
+004860     ADD BLI-VALOR-INICIAL-CTL TO BLI-CLAVE-MAXIMA-CALC.
+
+004870     IF BLI-CLAVE-MAXIMA-CALC > 9999999
+004880         DISPLAY "BLI0015I LA SECUENCIA DE PARMCTL SUPERA LA "
+004890             "CAPACIDAD DE LA CLAVE (9.999.999) - SE USAN LOS "
+004900             "VALORES POR DEFECTO"
+004910         PERFORM 1060-VALORES-DEFECTO THRU 1060-EXIT
+004920     END-IF.
+004930 1065-EXIT.
+004940     EXIT.
+
+004950*----------------------------------------------------------------
+004960*   1070-CALCULAR-CLAVE-MAXIMA
+004970*----------------------------------------------------------------
+004980*   CALCULA EL MAYOR VALOR POSIBLE DE LA SECUENCIA DE CARGA PARA
+004990*   USARLO COMO LIMITE SUPERIOR AL VALIDAR CLAVES DE BUSQUEDA.
+005000*----------------------------------------------------------------
+005010 1070-CALCULAR-CLAVE-MAXIMA.
+005020     MOVE BLI-MAX-ENTRADAS TO BLI-CLAVE-MAXIMA.
+005030     SUBTRACT 1 FROM BLI-CLAVE-MAXIMA.
+005040     MULTIPLY BLI-INCREMENTO-CTL BY BLI-CLAVE-MAXIMA.
+005050     ADD BLI-VALOR-INICIAL-CTL TO BLI-CLAVE-MAXIMA.
+005060 1070-EXIT.
+005070     EXIT.
+
+005080*----------------------------------------------------------------
+005090*   1080-ABRIR-AUDITORIA
+005100*----------------------------------------------------------------
+005110*   ABRE AUDITLOG EN EXTEND PARA ACUMULAR EL HISTORICO DE
+005120*   CORRIDAS; SI TODAVIA NO EXISTE, LO CREA.
+005130*----------------------------------------------------------------
+005140 1080-ABRIR-AUDITORIA.
+005150     OPEN EXTEND ARCHIVO-AUDITORIA.
+
+005160     IF BLI-EF-AUDITORIA NOT = '00'
+005170         OPEN OUTPUT ARCHIVO-AUDITORIA
+005180     END-IF.
+
+005190     PERFORM 1086-VALIDAR-EF-AUDITORIA THRU 1086-EXIT.
+005200 1080-EXIT.
+005210     EXIT.
+
+005220*----------------------------------------------------------------
+005230*   1086-VALIDAR-EF-AUDITORIA
+005240*----------------------------------------------------------------
+005250*   VERIFICA EL FILE STATUS DE ARCHIVO-AUDITORIA LUEGO DE CADA OPEN Y
+005260*   DE CADA WRITE, IGUAL QUE 1085-VALIDAR-EF-SALIDA PARA
+005270*   ARCHIVO-SALIDA. AUDITLOG ES EL UNICO REGISTRO DURABLE DE CADA
+005280*   CLAVE BUSCADA; UN ERROR DE E/S SOBRE EL NO PUEDE QUEDAR
+005290*   DESAPERCIBIDO, ASI QUE LA CORRIDA SE DETIENE DE INMEDIATO.
+005300*----------------------------------------------------------------
+005310 1086-VALIDAR-EF-AUDITORIA.
+005320     IF BLI-EF-AUDITORIA NOT = '00'
+005330         DISPLAY "BLI0020E ERROR DE E/S EN ARCHIVO-AUDITORIA - "
+005340             "FILE STATUS " BLI-EF-AUDITORIA
+005350         MOVE 16 TO RETURN-CODE
+005360         PERFORM 9000-FINALIZAR THRU 9000-EXIT
+005370         STOP RUN
+005380     END-IF.
+005390 1086-EXIT.
+005400     EXIT.
+
+005410*----------------------------------------------------------------
+005420*   1085-VALIDAR-EF-SALIDA
+005430*----------------------------------------------------------------
+005440*   VERIFICA EL FILE STATUS DE ARCHIVO-SALIDA LUEGO DE CADA OPEN Y
+005450*   DE CADA WRITE. ARCHIVO-SALIDA ES EL UNICO ARCHIVO DE SALIDA CON
+005460*   LOS RESULTADOS DEL LOTE; UN ERROR DE E/S SOBRE EL NO PUEDE
+005470*   QUEDAR DESAPERCIBIDO, ASI QUE LA CORRIDA SE DETIENE DE INMEDIATO.
+005480*----------------------------------------------------------------
+005490 1085-VALIDAR-EF-SALIDA.
+005500     IF BLI-EF-SALIDA NOT = '00'
+005510         DISPLAY "BLI0014E ERROR DE E/S EN ARCHIVO-SALIDA - "
+005520             "FILE STATUS " BLI-EF-SALIDA
+005530         MOVE 16 TO RETURN-CODE
+005540         PERFORM 9000-FINALIZAR THRU 9000-EXIT
+005550         STOP RUN
+005560     END-IF.
+005570 1085-EXIT.
+005580     EXIT.
+
+005590*----------------------------------------------------------------
+005600*   1090-ACEPTAR-CLAVE
+005610*----------------------------------------------------------------
+005620*   EN MODO DE CLAVE UNICA, LE DA AL OPERADOR LA OPORTUNIDAD DE
+005630*   INGRESAR POR CONSOLA LA CLAVE A BUSCAR SIN NECESIDAD DE
+005640*   RECOMPILAR EL PROGRAMA. SI NO SE INGRESA NADA (CLAVE EN CERO)
+005650*   SE CONSERVA EL VALOR POR DEFECTO DEL PROGRAMA.
+005660*----------------------------------------------------------------
+005670 1090-ACEPTAR-CLAVE.
+005680     DISPLAY "BLI0010I INGRESE LA CLAVE A BUSCAR (ENTER PARA "
+005690         "USAR EL VALOR POR DEFECTO):".
+005700     ACCEPT BLI-CLAVE-INGRESADA.
+
+005710     IF BLI-CLAVE-INGRESADA NOT = ZERO
+005720         MOVE BLI-CLAVE-INGRESADA TO BLI-CLAVE
+005730     END-IF.
+005740 1090-EXIT.
+005750     EXIT.
+
+005760*----------------------------------------------------------------
+005770*   1100-LEER-CHECKPOINT
+005780*----------------------------------------------------------------
+005790*   LEE EL UNICO REGISTRO DEL ARCHIVO CHECKPT, SI EXISTE.
+005800*----------------------------------------------------------------
+005810 1100-LEER-CHECKPOINT.
+005820     MOVE 'N' TO BLI-SW-CHECKPOINT-EXISTE.
+
+005830     OPEN INPUT ARCHIVO-CHECKPOINT.
+
+005840     IF BLI-EF-CHECKPOINT = '00'
+005850         READ ARCHIVO-CHECKPOINT
+005860             AT END
+005870                 MOVE 'N' TO BLI-SW-CHECKPOINT-EXISTE
+005880             NOT AT END
+005890                 MOVE 'Y' TO BLI-SW-CHECKPOINT-EXISTE
+005900         END-READ
+005910         CLOSE ARCHIVO-CHECKPOINT
+005920     END-IF.
+005930 1100-EXIT.
+005940     EXIT.
+
+005950*----------------------------------------------------------------
+005960*   1200-ABRIR-TABLA
+005970*----------------------------------------------------------------
+005980*   DECIDE SI LA TABLA YA ESTA COMPLETA (MODO SOLO BUSQUEDA), SI
+005990*   HAY QUE REANUDAR UNA CONSTRUCCION INTERRUMPIDA, O SI HAY QUE
+006000*   CONSTRUIRLA DESDE CERO. UNA TABLA YA EXISTENTE SE VALIDA CONTRA
+006010*   EL REGISTRO DE CONTROL (CLAVE 0000000) ANTES DE CONFIARLE LA
+006020*   BUSQUEDA, PARA DETECTAR UN PARMCTL DISTINTO AL QUE SE USO PARA
+006030*   CONSTRUIRLA.
+006040*----------------------------------------------------------------
+006050 1200-ABRIR-TABLA.
+006060     OPEN INPUT ARCHIVO-TABLA.
+
+006070     IF BLI-EF-TABLA = '00'
+006080         IF BLI-CHECKPOINT-EXISTE AND CKPT-TIPO-CONSTRUCCION
+006090             MOVE 'N' TO BLI-SW-TABLA-EXISTE
+006100             CLOSE ARCHIVO-TABLA
+006110             PERFORM 1300-REANUDAR-CONSTRUCCION THRU 1300-EXIT
+006120         ELSE
+006130             PERFORM 1210-VALIDAR-TABLA-EXISTENTE THRU 1210-EXIT
+006140             MOVE 'Y' TO BLI-SW-TABLA-EXISTE
+006150             DISPLAY "BLI0004I TABLA TABLAVSM YA EXISTE - "
+006160                 "MODO SOLO BUSQUEDA"
+006170         END-IF
+006180     ELSE
+006190         MOVE 'N' TO BLI-SW-TABLA-EXISTE
+006200         MOVE 1 TO BLI-IDX-REANUDAR
+006210         OPEN OUTPUT ARCHIVO-TABLA
+006220         PERFORM 1220-GRABAR-CONTROL-TABLA THRU 1220-EXIT
+006230         DISPLAY "BLI0005I TABLA TABLAVSM NO EXISTE - "
+006240             "SE CONSTRUYE EN ESTA CORRIDA"
+006250     END-IF.
+006260 1200-EXIT.
+006270     EXIT.
+
+006280*----------------------------------------------------------------
+006290*   1210-VALIDAR-TABLA-EXISTENTE
+006300*----------------------------------------------------------------
+006310*   LEE EL REGISTRO DE CONTROL (CLAVE 0000000) DE UNA TABLAVSM QUE
+006320*   YA ESTABA COMPLETA AL INICIO DE LA CORRIDA Y VERIFICA QUE EL
+006330*   TAMANIO Y LA SECUENCIA DE CARGA CON QUE SE CONSTRUYO COINCIDAN
+006340*   CON LOS DE ESTA CORRIDA (LEIDOS DE PARMCTL O LOS VALORES POR
+006350*   DEFECTO). SI NO HAY REGISTRO DE CONTROL (TABLA DE UNA VERSION
+006360*   ANTERIOR DEL PROGRAMA) O LOS VALORES NO COINCIDEN, LA CORRIDA SE
+006370*   DETIENE EN LUGAR DE ARRIESGARSE A DAR POR "NO ENCONTRADA" UNA
+006380*   CLAVE QUE EN REALIDAD SI FUE CARGADA CON OTRA SECUENCIA.
+006390*----------------------------------------------------------------
+006400 1210-VALIDAR-TABLA-EXISTENTE.
+006410     MOVE ZERO TO TAB-ELEMENTO.
+006420     READ ARCHIVO-TABLA
+006430         INVALID KEY
+006440             DISPLAY "BLI0018E TABLAVSM NO TIENE REGISTRO DE "
+006450                 "CONTROL - BORRAR EL ARCHIVO PARA QUE SE "
+006460                 "RECONSTRUYA CON LOS VALORES ACTUALES"
+006470             MOVE 16 TO RETURN-CODE
+006480             PERFORM 9000-FINALIZAR THRU 9000-EXIT
+006490             STOP RUN
+006500     END-READ.
+
+006510     IF TAB-MAX-ENTRADAS  NOT = BLI-MAX-ENTRADAS
+006520     OR TAB-VALOR-INICIAL NOT = BLI-VALOR-INICIAL-CTL
+006530     OR TAB-INCREMENTO    NOT = BLI-INCREMENTO-CTL
+006540         DISPLAY "BLI0019E TABLAVSM FUE CONSTRUIDA CON UN "
+006550             "PARMCTL DISTINTO AL DE ESTA CORRIDA - BORRAR EL "
+006560             "ARCHIVO PARA QUE SE RECONSTRUYA CON LOS VALORES "
+006570             "ACTUALES"
+006580         MOVE 16 TO RETURN-CODE
+006590         PERFORM 9000-FINALIZAR THRU 9000-EXIT
+006600         STOP RUN
+006610     END-IF.
+006620 1210-EXIT.
+006630     EXIT.
+
+006640*----------------------------------------------------------------
+006650*   1220-GRABAR-CONTROL-TABLA
+006660*----------------------------------------------------------------
+006670*   GRABA EL REGISTRO DE CONTROL DE TABLAVSM (CLAVE 0000000) AL
+006680*   COMENZAR UNA CONSTRUCCION NUEVA, CON EL TAMANIO Y LA SECUENCIA
+006690*   DE CARGA DE ESTA CORRIDA, PARA QUE PUEDAN VALIDARSE MAS ADELANTE.
+006700*----------------------------------------------------------------
+006710 1220-GRABAR-CONTROL-TABLA.
+006720     MOVE ZERO TO TAB-ELEMENTO.
+006730     MOVE ZERO TO TAB-INDICE.
+006740     MOVE BLI-MAX-ENTRADAS      TO TAB-MAX-ENTRADAS.
+006750     MOVE BLI-VALOR-INICIAL-CTL TO TAB-VALOR-INICIAL.
+006760     MOVE BLI-INCREMENTO-CTL    TO TAB-INCREMENTO.
+006770     WRITE REG-TABLA
+006780         INVALID KEY
+006790             DISPLAY "BLI0016E ERROR DE E/S EN ARCHIVO-TABLA - "
+006800                 "FILE STATUS " BLI-EF-TABLA
+006810             MOVE 16 TO RETURN-CODE
+006820             PERFORM 9000-FINALIZAR THRU 9000-EXIT
+006830             STOP RUN
+006840     END-WRITE.
+006850 1220-EXIT.
+006860     EXIT.
+
+006870*----------------------------------------------------------------
+006880*   1300-REANUDAR-CONSTRUCCION
+006890*----------------------------------------------------------------
+006900*   RECARGA EN BLI-ARREGLO LOS ELEMENTOS YA GRABADOS EN TABLAVSM
+006910*   POR LA CORRIDA ANTERIOR Y DEJA LA TABLA ABIERTA EN MODO
+006920*   ENTRADA/SALIDA PARA CONTINUAR LA CONSTRUCCION DESDE EL
+006930*   PROXIMO INDICE. ANTES DE RECARGAR NADA, VALIDA EL REGISTRO DE
+006940*   CONTROL CONTRA EL PARMCTL DE ESTA CORRIDA POR SI CAMBIO DESDE
+006950*   QUE SE INTERRUMPIO LA CONSTRUCCION. EL PUNTO DE REANUDACION
+006960*   (BLI-IDX-REANUDAR / BLI-VALOR-IMPAR) SE DERIVA DE LO QUE
+006970*   REALMENTE QUEDO GRABADO EN TABLAVSM, NO DEL ULTIMO CHECKPT -
+006980*   CHECKPT SOLO SE GRABA CADA BLI-INTERVALO-CHECKPOINT ELEMENTOS,
+006990*   MIENTRAS QUE TABLAVSM RECIBE UN WRITE POR CADA ELEMENTO, ASI
+007000*   QUE UN ABEND ENTRE DOS CHECKPOINTS NO DEBE HACER QUE SE
+007010*   VUELVAN A GRABAR CLAVES QUE YA ESTAN EN LA TABLA.
+007020*----------------------------------------------------------------
+007030 1300-REANUDAR-CONSTRUCCION.
+007040     MOVE BLI-VALOR-INICIAL-CTL TO BLI-VALOR-IMPAR.
+007050     MOVE 1                     TO BLI-IDX-REANUDAR.
+
+007060     OPEN INPUT ARCHIVO-TABLA.
+
+007070     IF BLI-EF-TABLA NOT = '00'
+007080         DISPLAY "BLI0016E ERROR DE E/S EN ARCHIVO-TABLA - "
+007090             "FILE STATUS " BLI-EF-TABLA
+007100         MOVE 16 TO RETURN-CODE
+007110         PERFORM 9000-FINALIZAR THRU 9000-EXIT
+007120         STOP RUN
+007130     END-IF.
+
+007140     PERFORM 1305-VALIDAR-CONTROL-REANUDAR THRU 1305-EXIT.
+
+007150     PERFORM 1310-LEER-REG-TABLA THRU 1310-EXIT.
+007160     PERFORM 1320-RECARGAR-ELEMENTO THRU 1320-EXIT
+007170         UNTIL BLI-EF-TABLA = '10'.
+
+007180     DISPLAY "BLI0007I REANUDANDO CONSTRUCCION DESDE EL "
+007190         "INDICE " BLI-IDX-REANUDAR.
+
+007200     CLOSE ARCHIVO-TABLA.
+007210     OPEN I-O ARCHIVO-TABLA.
+007220 1300-EXIT.
+007230     EXIT.
+
+007240*----------------------------------------------------------------
+007250*   1305-VALIDAR-CONTROL-REANUDAR
+007260*----------------------------------------------------------------
+007270*   LEE EL REGISTRO DE CONTROL (CLAVE 0000000) DE LA TABLAVSM EN
+007280*   CONSTRUCCION Y VERIFICA QUE EL TAMANIO Y LA SECUENCIA DE CARGA
+007290*   SIGAN SIENDO LOS MISMOS DE PARMCTL; SI PARMCTL SE EDITO ENTRE LA
+007300*   INTERRUPCION Y ESTE REENVIO, LA CORRIDA SE DETIENE EN LUGAR DE
+007310*   MEZCLAR DOS SECUENCIAS DISTINTAS EN UNA MISMA TABLA.
+007320*----------------------------------------------------------------
+007330 1305-VALIDAR-CONTROL-REANUDAR.
+007340     MOVE ZERO TO TAB-ELEMENTO.
+007350     READ ARCHIVO-TABLA
+007360         INVALID KEY
+007370             DISPLAY "BLI0018E TABLAVSM EN CONSTRUCCION NO "
+007380                 "TIENE REGISTRO DE CONTROL - BORRAR TABLAVSM "
+007390                 "Y CHECKPT PARA RECONSTRUIRLA"
+007400             MOVE 16 TO RETURN-CODE
+007410             PERFORM 9000-FINALIZAR THRU 9000-EXIT
+007420             STOP RUN
+007430     END-READ.
+
+007440     IF TAB-MAX-ENTRADAS  NOT = BLI-MAX-ENTRADAS
+007450     OR TAB-VALOR-INICIAL NOT = BLI-VALOR-INICIAL-CTL
+007460     OR TAB-INCREMENTO    NOT = BLI-INCREMENTO-CTL
+007470         DISPLAY "BLI0019E PARMCTL CAMBIO DESDE QUE SE "
+007480             "INTERRUMPIO LA CONSTRUCCION DE TABLAVSM - BORRAR "
+007490             "TABLAVSM Y CHECKPT PARA RECONSTRUIRLA CON LOS "
+007500             "VALORES ACTUALES"
+007510         MOVE 16 TO RETURN-CODE
+007520         PERFORM 9000-FINALIZAR THRU 9000-EXIT
+007530         STOP RUN
+007540     END-IF.
+007550 1305-EXIT.
+007560     EXIT.
+
+007570*----------------------------------------------------------------
+007580*   1310-LEER-REG-TABLA
+007590*----------------------------------------------------------------
+007600 1310-LEER-REG-TABLA.
+007610     READ ARCHIVO-TABLA NEXT RECORD
+007620         AT END
+007630             MOVE '10' TO BLI-EF-TABLA
+007640     END-READ.
+007650 1310-EXIT.
+007660     EXIT.
+
+007670*----------------------------------------------------------------
+007680*   1320-RECARGAR-ELEMENTO
+007690*----------------------------------------------------------------
+007700*   POR CADA ELEMENTO REALMENTE GRABADO EN TABLAVSM, ACTUALIZA EL
+007710*   PUNTO DE REANUDACION CON SU INDICE Y SU VALOR - AL TERMINAR LA
+007720*   RECARGA, BLI-IDX-REANUDAR Y BLI-VALOR-IMPAR QUEDAN EN EL
+007730*   ELEMENTO SIGUIENTE AL ULTIMO QUE REALMENTE EXISTE EN LA TABLA.
+007740*----------------------------------------------------------------
+007750 1320-RECARGAR-ELEMENTO.
+007760     MOVE TAB-ELEMENTO TO BLI-ELEMENTO(TAB-INDICE).
+
+007770     MOVE TAB-INDICE TO BLI-IDX-REANUDAR.
+007780     ADD 1 TO BLI-IDX-REANUDAR.
+007790     COMPUTE BLI-VALOR-IMPAR = TAB-ELEMENTO + BLI-INCREMENTO-CTL.
+
+007800     PERFORM 1310-LEER-REG-TABLA THRU 1310-EXIT.
+007810 1320-EXIT.
+007820     EXIT.
+
+007830*****************************************************************
+007840*   2000-CARGAR-ARREGLO
+007850*----------------------------------------------------------------
+007860*   POBLACION DEL ARREGLO CON LA SECUENCIA DE IMPARES Y GRABACION
+007870*   DE CADA ELEMENTO EN LA TABLA INDEXADA TABLAVSM. GRABA UN
+007880*   CHECKPOINT CADA BLI-INTERVALO-CHECKPOINT ELEMENTOS.
+007890*****************************************************************
+007900 2000-CARGAR-ARREGLO.
+007910     MOVE BLI-VALOR-IMPAR TO BLI-ELEMENTO(IDX).
+
+007920     MOVE BLI-VALOR-IMPAR TO TAB-ELEMENTO.
+007930     MOVE IDX              TO TAB-INDICE.
+007940     MOVE ZERO             TO TAB-MAX-ENTRADAS.
+007950     MOVE ZERO             TO TAB-VALOR-INICIAL.
+007960     MOVE ZERO             TO TAB-INCREMENTO.
+007970     WRITE REG-TABLA
+007980         INVALID KEY
+007990             DISPLAY "BLI0016E ERROR DE E/S EN ARCHIVO-TABLA - "
+008000                 "FILE STATUS " BLI-EF-TABLA
+008010             MOVE 16 TO RETURN-CODE
+008020             PERFORM 9000-FINALIZAR THRU 9000-EXIT
+008030             STOP RUN
+008040     END-WRITE.
+
+008050     ADD BLI-INCREMENTO-CTL TO BLI-VALOR-IMPAR.
+
+008060     DIVIDE IDX BY BLI-INTERVALO-CHECKPOINT
+008070         GIVING BLI-COCIENTE-CHECKPOINT
+008080         REMAINDER BLI-RESTO-CHECKPOINT.
+008090     IF BLI-RESTO-CHECKPOINT = ZERO
+008100         PERFORM 2100-GRABAR-CHECKPOINT-BUILD THRU 2100-EXIT
+008110     END-IF.
+008120 2000-EXIT.
+008130     EXIT.
+
+008140*----------------------------------------------------------------
+008150*   2100-GRABAR-CHECKPOINT-BUILD
+008160*----------------------------------------------------------------
+008170 2100-GRABAR-CHECKPOINT-BUILD.
+008180     OPEN OUTPUT ARCHIVO-CHECKPOINT.
+008190     MOVE 'B'             TO CKPT-TIPO.
+008200     MOVE IDX             TO CKPT-IDX.
+008210     MOVE BLI-VALOR-IMPAR TO CKPT-IMPAR.
+008220     MOVE ZERO            TO CKPT-CLAVES-PROCESADAS.
+008230     MOVE ZERO            TO CKPT-ENCONTRADAS.
+008240     MOVE ZERO            TO CKPT-NO-ENCONTRADAS.
+008250     MOVE ZERO            TO CKPT-INVALIDAS.
+008260     MOVE ZERO            TO CKPT-SUMA-POSICIONES.
+008270     MOVE ZERO            TO CKPT-POSICION-MINIMA.
+008280     MOVE ZERO            TO CKPT-POSICION-MAXIMA.
+008290     WRITE REG-CHECKPOINT.
+008300     CLOSE ARCHIVO-CHECKPOINT.
+008310 2100-EXIT.
+008320     EXIT.
+
+008330*****************************************************************
+008340*   3000-PROCESAR-LOTE
+008350*----------------------------------------------------------------
+008360*   LEE EL ARCHIVO DE TRANSACCIONES CLAVE POR CLAVE Y ESCRIBE
+008370*   UN RENGLON DE RESULTADO POR CADA UNA, OMITIENDO LAS YA
+008380*   PROCESADAS EN UNA CORRIDA ANTERIOR SI SE ESTA REANUDANDO.
+008390*****************************************************************
+008400 3000-PROCESAR-LOTE.
+008410     PERFORM 3100-LEER-TRANSACCION THRU 3100-EXIT.
+
+008420     IF BLI-REANUDAR-LOTE
+008430         PERFORM 3050-OMITIR-CLAVE-PROCESADA THRU 3050-EXIT
+008440             UNTIL BLI-CONTADOR-OMISION >= BLI-CLAVES-A-OMITIR
+008450                OR BLI-FIN-TRANSACCIONES
+008460     END-IF.
+
+008470     PERFORM 3200-PROCESAR-UNA-CLAVE THRU 3200-EXIT
+008480         UNTIL BLI-FIN-TRANSACCIONES.
+008490 3000-EXIT.
+008500     EXIT.
+
+008510*----------------------------------------------------------------
+008520*   3050-OMITIR-CLAVE-PROCESADA
+008530*----------------------------------------------------------------
+008540 3050-OMITIR-CLAVE-PROCESADA.
+008550     ADD 1 TO BLI-CONTADOR-OMISION.
+008560     PERFORM 3100-LEER-TRANSACCION THRU 3100-EXIT.
+008570 3050-EXIT.
+008580     EXIT.
+
+008590*----------------------------------------------------------------
+008600*   3100-LEER-TRANSACCION
+008610*----------------------------------------------------------------
+008620 3100-LEER-TRANSACCION.
+008630     READ ARCHIVO-TRANSACCIONES
+008640         AT END
+008650             MOVE '10' TO BLI-EF-TRANSACCIONES
+008660     END-READ.
+008670 3100-EXIT.
+008680     EXIT.
+
+008690*----------------------------------------------------------------
+008700*   3200-PROCESAR-UNA-CLAVE
+008710*----------------------------------------------------------------
+008720 3200-PROCESAR-UNA-CLAVE.
+008730     MOVE TRANS-CLAVE TO BLI-CLAVE.
+008740     MOVE 'N' TO BLI-SW-ENCONTRADO.
+008750     MOVE 1 TO BLI-INDICE-BUSQUEDA.
+008760     ADD 1 TO BLI-TOTAL-CLAVES.
+
+008770     PERFORM 4000-BUSCAR-CLAVE THRU 4000-EXIT.
+008780     PERFORM 4950-GRABAR-AUDITORIA THRU 4950-EXIT.
+008790     PERFORM 3300-ESCRIBIR-RESULTADO THRU 3300-EXIT.
+
+008800     PERFORM 3250-GRABAR-CHECKPOINT-LOTE THRU 3250-EXIT.
+
+008810     PERFORM 3100-LEER-TRANSACCION THRU 3100-EXIT.
+008820 3200-EXIT.
+008830     EXIT.
+
+008840*----------------------------------------------------------------
+008850*   3250-GRABAR-CHECKPOINT-LOTE
+008860*----------------------------------------------------------------
+008870 3250-GRABAR-CHECKPOINT-LOTE.
+008880     OPEN OUTPUT ARCHIVO-CHECKPOINT.
+008890     MOVE 'S'             TO CKPT-TIPO.
+008900     MOVE ZERO            TO CKPT-IDX.
+008910     MOVE ZERO            TO CKPT-IMPAR.
+008920     MOVE BLI-TOTAL-CLAVES TO CKPT-CLAVES-PROCESADAS.
+008930     MOVE BLI-TOTAL-ENCONTRADAS    TO CKPT-ENCONTRADAS.
+008940     MOVE BLI-TOTAL-NO-ENCONTRADAS TO CKPT-NO-ENCONTRADAS.
+008950     MOVE BLI-TOTAL-INVALIDAS      TO CKPT-INVALIDAS.
+008960     MOVE BLI-SUMA-POSICIONES      TO CKPT-SUMA-POSICIONES.
+008970     MOVE BLI-POSICION-MINIMA      TO CKPT-POSICION-MINIMA.
+008980     MOVE BLI-POSICION-MAXIMA      TO CKPT-POSICION-MAXIMA.
+008990     WRITE REG-CHECKPOINT.
+009000     CLOSE ARCHIVO-CHECKPOINT.
+009010 3250-EXIT.
+009020     EXIT.
+
+009030*----------------------------------------------------------------
+009040*   3300-ESCRIBIR-RESULTADO
+009050*----------------------------------------------------------------
+009060 3300-ESCRIBIR-RESULTADO.
+009070     MOVE BLI-CLAVE TO LS-CLAVE.
+009080     MOVE BLI-MODO-EFECTIVO TO LS-MODO.
+009090     MOVE BLI-CONTADOR-COMPARACIONES TO LS-COMPARACIONES.
+
+009100     IF BLI-CLAVE-INVALIDA
+009110         MOVE "INVALIDA"      TO LS-ESTADO
+009120         MOVE ZERO TO LS-POSICION
+009130         ADD 1 TO BLI-TOTAL-INVALIDAS
+009140     ELSE
+009150         IF BLI-CLAVE-ENCONTRADA
+009160             MOVE "ENCONTRADA"    TO LS-ESTADO
+009170             MOVE BLI-INDICE-HALLADO TO LS-POSICION
+009180             ADD 1 TO BLI-TOTAL-ENCONTRADAS
+009190             PERFORM 3350-ACUMULAR-POSICION THRU 3350-EXIT
+009200         ELSE
+009210             MOVE "NO ENCONTRADA" TO LS-ESTADO
+009220             MOVE ZERO TO LS-POSICION
+009230             ADD 1 TO BLI-TOTAL-NO-ENCONTRADAS
+009240         END-IF
+009250     END-IF.
+
+009260     WRITE REG-SALIDA FROM BLI-LINEA-SALIDA.
+009270     PERFORM 1085-VALIDAR-EF-SALIDA THRU 1085-EXIT.
+009280 3300-EXIT.
+009290     EXIT.
+
+009300*----------------------------------------------------------------
+009310*   3350-ACUMULAR-POSICION
+009320*----------------------------------------------------------------
+009330*   ACTUALIZA LA SUMA Y LOS EXTREMOS DE LAS POSICIONES HALLADAS
+009340*   PARA EL REPORTE ESTADISTICO DE FIN DE CORRIDA.
+009350*----------------------------------------------------------------
+009360 3350-ACUMULAR-POSICION.
+009370     ADD BLI-INDICE-HALLADO TO BLI-SUMA-POSICIONES.
+
+009380     IF BLI-TOTAL-ENCONTRADAS = 1
+009390         MOVE BLI-INDICE-HALLADO TO BLI-POSICION-MINIMA
+009400         MOVE BLI-INDICE-HALLADO TO BLI-POSICION-MAXIMA
+009410     ELSE
+009420         IF BLI-INDICE-HALLADO < BLI-POSICION-MINIMA
+009430             MOVE BLI-INDICE-HALLADO TO BLI-POSICION-MINIMA
+009440         END-IF
+009450         IF BLI-INDICE-HALLADO > BLI-POSICION-MAXIMA
+009460             MOVE BLI-INDICE-HALLADO TO BLI-POSICION-MAXIMA
+009470         END-IF
+009480     END-IF.
+009490 3350-EXIT.
+009500     EXIT.
+
+009510*----------------------------------------------------------------
+009520*   3900-CERRAR-ARCHIVOS-LOTE
+009530*----------------------------------------------------------------
+009540 3900-CERRAR-ARCHIVOS-LOTE.
+009550     CLOSE ARCHIVO-TRANSACCIONES ARCHIVO-SALIDA.
+
+009560     PERFORM 8000-BORRAR-CHECKPOINT THRU 8000-EXIT.
+
+009570     PERFORM 3960-CALCULAR-PROMEDIO THRU 3960-EXIT.
+
+009580     DISPLAY "BLI0002I CLAVES PROCESADAS: " BLI-TOTAL-CLAVES.
+009590     DISPLAY "BLI0003I ENCONTRADAS: " BLI-TOTAL-ENCONTRADAS
+009600         " NO ENCONTRADAS: " BLI-TOTAL-NO-ENCONTRADAS
+009610         " INVALIDAS: " BLI-TOTAL-INVALIDAS.
+
+009620     IF BLI-TOTAL-ENCONTRADAS > ZERO
+009630         DISPLAY "BLI0009I POSICION PROMEDIO: "
+009640             BLI-POSICION-PROMEDIO
+009650             " MINIMA: " BLI-POSICION-MINIMA
+009660             " MAXIMA: " BLI-POSICION-MAXIMA
+009670     ELSE
+009680         DISPLAY "BLI0009I POSICION PROMEDIO/MINIMA/MAXIMA: "
+009690             "NO APLICA - NINGUNA CLAVE ENCONTRADA"
+009700     END-IF.
+
+009710     PERFORM 3970-FIJAR-RETURN-CODE-LOTE THRU 3970-EXIT.
+009720 3900-EXIT.
+009730     EXIT.
+
+009740*----------------------------------------------------------------
+009750*   3970-FIJAR-RETURN-CODE-LOTE
+009760*----------------------------------------------------------------
+009770*   DEJA EN RETURN-CODE UN RESUMEN DEL LOTE PARA QUE EL PASO DE
+009780*   JCL PUEDA DECIDIR: 8 SI HUBO AL MENOS UNA CLAVE INVALIDA, 4 SI
+009790*   NO HUBO INVALIDAS PERO SI AL MENOS UNA NO ENCONTRADA, 0 SI
+009800*   TODAS LAS CLAVES SE ENCONTRARON.
+009810*----------------------------------------------------------------
+009820 3970-FIJAR-RETURN-CODE-LOTE.
+009830     IF BLI-TOTAL-INVALIDAS > ZERO
+009840         MOVE 8 TO RETURN-CODE
+009850     ELSE
+009860         IF BLI-TOTAL-NO-ENCONTRADAS > ZERO
+009870             MOVE 4 TO RETURN-CODE
+009880         ELSE
+009890             MOVE 0 TO RETURN-CODE
+009900         END-IF
+009910     END-IF.
+009920 3970-EXIT.
+009930     EXIT.
+
+009940*----------------------------------------------------------------
+009950*   3960-CALCULAR-PROMEDIO
+009960*----------------------------------------------------------------
+009970*   PROMEDIO DE LAS POSICIONES HALLADAS, REDONDEADO AL ENTERO MAS
+009980*   CERCANO. SI NO SE ENCONTRO NINGUNA CLAVE QUEDA EN CERO.
+009990*----------------------------------------------------------------
+010000 3960-CALCULAR-PROMEDIO.
+010010     IF BLI-TOTAL-ENCONTRADAS > ZERO
+010020         DIVIDE BLI-SUMA-POSICIONES BY BLI-TOTAL-ENCONTRADAS
+010030             GIVING BLI-POSICION-PROMEDIO ROUNDED
+010040     END-IF.
+010050 3960-EXIT.
+010060     EXIT.
+
+010070*****************************************************************
+010080*   4000-BUSCAR-CLAVE
+010090*----------------------------------------------------------------
+010100*   VALIDA BLI-CLAVE Y, SI ES POSIBLE, DESPACHA LA BUSQUEDA SEGUN
+010110*   EL ORIGEN DE LA TABLA: READ DIRECTO CONTRA TABLAVSM SI YA
+010120*   EXISTIA AL INICIO DE LA CORRIDA, O BUSQUEDA EN MEMORIA (LINEAL
+010130*   O BINARIA, SEGUN BLI-SW-MODO-BUSQUEDA) SI SE ACABA DE
+010140*   CONSTRUIR. UNA CLAVE INVALIDA NO SE BUSCA. DEJA EL RESULTADO EN
+010150*   BLI-SW-CLAVE-VALIDA, BLI-SW-ENCONTRADO, BLI-INDICE-HALLADO,
+010160*   BLI-MODO-EFECTIVO Y BLI-CONTADOR-COMPARACIONES.
+010170*****************************************************************
+010180 4000-BUSCAR-CLAVE.
+010190     MOVE SPACE TO BLI-MODO-EFECTIVO.
+010200     MOVE ZERO  TO BLI-CONTADOR-COMPARACIONES.
+
+010210     PERFORM 4050-VALIDAR-CLAVE THRU 4050-EXIT.
+
+010220     IF BLI-CLAVE-VALIDA
+010230         IF BLI-TABLA-EXISTE
+010240             MOVE 'V' TO BLI-MODO-EFECTIVO
+010250             PERFORM 4500-BUSCAR-CLAVE-VSAM THRU 4500-EXIT
+010260         ELSE
+010270             IF BLI-BUSQUEDA-BINARIA
+010280                 MOVE 'B' TO BLI-MODO-EFECTIVO
+010290                 PERFORM 4150-BUSCAR-CLAVE-BINARIA THRU 4150-EXIT
+010300             ELSE
+010310                 MOVE 'L' TO BLI-MODO-EFECTIVO
+010320                 PERFORM 4100-BUSCAR-CLAVE-MEMORIA THRU 4100-EXIT
+010330             END-IF
+010340         END-IF
+010350     END-IF.
+010360 4000-EXIT.
+010370     EXIT.
+
+010380*----------------------------------------------------------------
+010390*   4050-VALIDAR-CLAVE
+010400*----------------------------------------------------------------
+010410*   UNA CLAVE ES VALIDA SI CAE DENTRO DE 1..BLI-CLAVE-MAXIMA Y
+010420*   RESPETA LA SECUENCIA DE CARGA (LA DIFERENCIA CONTRA EL VALOR
+010430*   INICIAL ES MULTIPLO DEL INCREMENTO). CON LOS VALORES POR
+010440*   DEFECTO ESTO EQUIVALE A RECHAZAR LAS CLAVES PARES O FUERA DE
+010450*   RANGO 1..1999999.
+010460*----------------------------------------------------------------
+010470 4050-VALIDAR-CLAVE.
+010480     MOVE 'Y' TO BLI-SW-CLAVE-VALIDA.
+
+010490     IF BLI-CLAVE < BLI-VALOR-INICIAL-CTL
+010500         MOVE 'N' TO BLI-SW-CLAVE-VALIDA
+010510     END-IF.
+
+010520     IF BLI-CLAVE > BLI-CLAVE-MAXIMA
+010530         MOVE 'N' TO BLI-SW-CLAVE-VALIDA
+010540     END-IF.
+
+010550     IF BLI-CLAVE-VALIDA
+010560         MOVE BLI-CLAVE TO BLI-DIFERENCIA-VALIDACION
+010570         SUBTRACT BLI-VALOR-INICIAL-CTL
+010580             FROM BLI-DIFERENCIA-VALIDACION
+010590         DIVIDE BLI-DIFERENCIA-VALIDACION BY BLI-INCREMENTO-CTL
+010600             GIVING BLI-COCIENTE-VALIDACION
+010610             REMAINDER BLI-RESTO-VALIDACION
+010620         IF BLI-RESTO-VALIDACION NOT = ZERO
+010630             MOVE 'N' TO BLI-SW-CLAVE-VALIDA
+010640         END-IF
+010650     END-IF.
+010660 4050-EXIT.
+010670     EXIT.
+
+010680*----------------------------------------------------------------
+010690*   4100-BUSCAR-CLAVE-MEMORIA
+010700*----------------------------------------------------------------
+010710*   BUSQUEDA LINEAL DE BLI-CLAVE DENTRO DE BLI-ARREGLO.
+010720*----------------------------------------------------------------
+010730 4100-BUSCAR-CLAVE-MEMORIA.
+010740     PERFORM 4200-COMPARAR-ELEMENTO THRU 4200-EXIT
+010750         VARYING BLI-INDICE-BUSQUEDA FROM 1 BY 1
+010760         UNTIL BLI-INDICE-BUSQUEDA > BLI-MAX-ENTRADAS
+010770            OR BLI-CLAVE-ENCONTRADA.
+010780 4100-EXIT.
+010790     EXIT.
+
+010800*----------------------------------------------------------------
+010810*   4200-COMPARAR-ELEMENTO
+010820*----------------------------------------------------------------
+010830 4200-COMPARAR-ELEMENTO.
+010840     ADD 1 TO BLI-CONTADOR-COMPARACIONES.
+010850     IF BLI-ELEMENTO(BLI-INDICE-BUSQUEDA) = BLI-CLAVE
+010860         MOVE 'Y' TO BLI-SW-ENCONTRADO
+010870         MOVE BLI-INDICE-BUSQUEDA TO BLI-INDICE-HALLADO
+010880     END-IF.
+010890 4200-EXIT.
+010900     EXIT.
+
+010910*----------------------------------------------------------------
+010920*   4150-BUSCAR-CLAVE-BINARIA
+010930*----------------------------------------------------------------
+010940*   BUSQUEDA BINARIA DE BLI-CLAVE DENTRO DE BLI-ARREGLO, PARTIENDO
+010950*   AL MEDIO EL RANGO [BLI-BINARIA-INFERIOR, BLI-BINARIA-SUPERIOR]
+010960*   HASTA ENCONTRAR LA CLAVE O AGOTAR EL RANGO. CADA PARTIDA CUENTA
+010970*   COMO UNA COMPARACION REAL EN BLI-CONTADOR-COMPARACIONES (VER
+010980*   4160-PROBAR-CLAVE-BINARIA), A DIFERENCIA DE SEARCH ALL, QUE NO
+010990*   EXPONE CUANTAS COMPARACIONES HACE INTERNAMENTE.
+011000*----------------------------------------------------------------
+011010 4150-BUSCAR-CLAVE-BINARIA.
+011020     MOVE 1               TO BLI-BINARIA-INFERIOR.
+011030     MOVE BLI-MAX-ENTRADAS TO BLI-BINARIA-SUPERIOR.
+
+011040     PERFORM 4160-PROBAR-CLAVE-BINARIA THRU 4160-EXIT
+011050         UNTIL BLI-BINARIA-INFERIOR > BLI-BINARIA-SUPERIOR
+011060            OR BLI-CLAVE-ENCONTRADA.
+011070 4150-EXIT.
+011080     EXIT.
+
+011090*----------------------------------------------------------------
+011100*   4160-PROBAR-CLAVE-BINARIA
+011110*----------------------------------------------------------------
+011120*   COMPARA BLI-CLAVE CONTRA EL ELEMENTO DEL MEDIO DEL RANGO ACTUAL
+011130*   Y DESCARTA LA MITAD QUE NO PUEDE CONTENERLA.
+011140*----------------------------------------------------------------
+011150 4160-PROBAR-CLAVE-BINARIA.
+011160     COMPUTE BLI-BINARIA-MEDIO =
+011170         (BLI-BINARIA-INFERIOR + BLI-BINARIA-SUPERIOR) / 2.
+011180     ADD 1 TO BLI-CONTADOR-COMPARACIONES.
+
+011190     IF BLI-ELEMENTO(BLI-BINARIA-MEDIO) = BLI-CLAVE
+011200         MOVE 'Y' TO BLI-SW-ENCONTRADO
+011210         MOVE BLI-BINARIA-MEDIO TO BLI-INDICE-HALLADO
+011220     ELSE
+011230         IF BLI-ELEMENTO(BLI-BINARIA-MEDIO) < BLI-CLAVE
+011240             COMPUTE BLI-BINARIA-INFERIOR = BLI-BINARIA-MEDIO + 1
+011250         ELSE
+011260             COMPUTE BLI-BINARIA-SUPERIOR = BLI-BINARIA-MEDIO - 1
+011270         END-IF
+011280     END-IF.
+011290 4160-EXIT.
+011300     EXIT.
+
+011310*----------------------------------------------------------------
+011320*   4500-BUSCAR-CLAVE-VSAM
+011330*----------------------------------------------------------------
+011340*   READ DIRECTO POR CLAVE CONTRA LA TABLA INDEXADA TABLAVSM,
+011350*   SIN RECORRER NINGUN ARREGLO EN MEMORIA.
+011360*----------------------------------------------------------------
+011370 4500-BUSCAR-CLAVE-VSAM.
+011380     MOVE BLI-CLAVE TO TAB-ELEMENTO.
+
+011390     READ ARCHIVO-TABLA
+011400         INVALID KEY
+011410             MOVE 'N' TO BLI-SW-ENCONTRADO
+011420         NOT INVALID KEY
+011430             MOVE 'Y' TO BLI-SW-ENCONTRADO
+011440             MOVE TAB-INDICE TO BLI-INDICE-HALLADO
+011450     END-READ.
+011460 4500-EXIT.
+011470     EXIT.
+
+011480*****************************************************************
+011490*   4900-MOSTRAR-RESULTADO
+011500*----------------------------------------------------------------
+011510*   DISPLAY DE RESULTADO PARA EL MODO DE CLAVE UNICA (IGUAL
+011520*   QUE EN LA VERSION ORIGINAL DEL PROGRAMA).
+011530*****************************************************************
+011540 4900-MOSTRAR-RESULTADO.
+011550     DISPLAY "Buscando el valor: " BLI-CLAVE.
+
+011560     IF BLI-CLAVE-INVALIDA
+011570         DISPLAY "BLI0008I CLAVE INVALIDA"
+011580     ELSE
+011590         IF BLI-CLAVE-ENCONTRADA
+011600             DISPLAY "CLAVE ENCONTRADA EN LA POSICION "
+011610                 BLI-INDICE-HALLADO
+011620         ELSE
+011630             DISPLAY "CLAVE NO ENCONTRADA"
+011640         END-IF
+011650     END-IF.
+
+011660     IF BLI-CLAVE-VALIDA
+011670         DISPLAY "BLI0011I MODO DE BUSQUEDA: " BLI-MODO-EFECTIVO
+011680             " COMPARACIONES: " BLI-CONTADOR-COMPARACIONES
+011690     END-IF.
+011700 4900-EXIT.
+011710     EXIT.
+
+011720*----------------------------------------------------------------
+011730*   4970-FIJAR-RETURN-CODE
+011740*----------------------------------------------------------------
+011750*   DEJA EN RETURN-CODE EL RESULTADO DE LA BUSQUEDA DE CLAVE UNICA
+011760*   PARA QUE EL PASO DE JCL QUE INVOCO EL PROGRAMA PUEDA DECIDIR
+011770*   SEGUN EL CODIGO (0 = ENCONTRADA, 4 = NO ENCONTRADA, 8 =
+011780*   CLAVE INVALIDA).
+011790*----------------------------------------------------------------
+011800 4970-FIJAR-RETURN-CODE.
+011810     IF BLI-CLAVE-INVALIDA
+011820         MOVE 8 TO RETURN-CODE
+011830     ELSE
+011840         IF BLI-CLAVE-ENCONTRADA
+011850             MOVE 0 TO RETURN-CODE
+011860         ELSE
+011870             MOVE 4 TO RETURN-CODE
+011880         END-IF
+011890     END-IF.
+011900 4970-EXIT.
+011910     EXIT.
+
+011920*****************************************************************
+011930*   4950-GRABAR-AUDITORIA
+011940*----------------------------------------------------------------
+011950*   GRABA UN RENGLON DE AUDITORIA POR CADA CLAVE BUSCADA, YA SEA
+011960*   EN MODO LOTE O DE CLAVE UNICA, CON FECHA, HORA, LA CLAVE, EL
+011970*   RESULTADO (ENCONTRADA/NO ENCONTRADA/INVALIDA) Y LA POSICION
+011980*   HALLADA (CERO SI NO CORRESPONDE).
+011990*****************************************************************
+012000 4950-GRABAR-AUDITORIA.
+012010     MOVE SPACES TO REG-AUDITORIA.
+
+012020     ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+012030     ACCEPT AUD-HORA  FROM TIME.
+
+012040     MOVE BLI-CLAVE TO AUD-CLAVE.
+
+012050     IF BLI-CLAVE-INVALIDA
+012060         MOVE "INVALIDA"      TO AUD-RESULTADO
+012070         MOVE ZERO TO AUD-POSICION
+012080     ELSE
+012090         IF BLI-CLAVE-ENCONTRADA
+012100             MOVE "ENCONTRADA"    TO AUD-RESULTADO
+012110             MOVE BLI-INDICE-HALLADO TO AUD-POSICION
+012120         ELSE
+012130             MOVE "NO ENCONTRADA" TO AUD-RESULTADO
+012140             MOVE ZERO TO AUD-POSICION
+012150         END-IF
+012160     END-IF.
+
+012170     WRITE REG-AUDITORIA.
+
+012180     PERFORM 1086-VALIDAR-EF-AUDITORIA THRU 1086-EXIT.
+012190 4950-EXIT.
+012200     EXIT.
+
+012210*****************************************************************
+012220*   8000-BORRAR-CHECKPOINT
+012230*----------------------------------------------------------------
+012240*   LIMPIA EL ARCHIVO DE CHECKPOINT CUANDO LA FASE QUE VENIA
+012250*   CONTROLANDO (CONSTRUCCION O LOTE) TERMINO POR COMPLETO.
+012260*****************************************************************
+012270 8000-BORRAR-CHECKPOINT.
+012280     OPEN OUTPUT ARCHIVO-CHECKPOINT.
+012290     CLOSE ARCHIVO-CHECKPOINT.
+012300 8000-EXIT.
+012310     EXIT.
+
+012320*****************************************************************
+012330*   9000-FINALIZAR
+012340*----------------------------------------------------------------
+012350*   CIERRA LA TABLA INDEXADA, HAYA SIDO ABIERTA DE ENTRADA, DE
+012360*   SALIDA O DE ENTRADA/SALIDA EN ESTA CORRIDA, Y EL ARCHIVO DE
+012370*   AUDITORIA.
+012380*****************************************************************
+012390 9000-FINALIZAR.
+012400     CLOSE ARCHIVO-TABLA.
+012410     CLOSE ARCHIVO-AUDITORIA.
+012420 9000-EXIT.
+012430     EXIT.
+
+
+
+
+
+
+
