@@ -0,0 +1,25 @@
+000100*****************************************************************
+000110*COPYBOOK.    BLITAB
+000120*AUTHOR.      R. ECHEVERRIA - EQUIPO BATCH CONCILIACION
+000130*REMARKS.
+000140*    LAYOUT DEL REGISTRO DE LA TABLA DE IMPARES PERSISTIDA EN EL
+000150*    ARCHIVO INDEXADO TABLAVSM (CLAVE = TAB-ELEMENTO). COMPARTIDO
+000160*    POR BUSQUEDALINEALIMPARES Y CUALQUIER OTRO PROGRAMA QUE
+000170*    NECESITE HACER UN READ DIRECTO POR CLAVE SOBRE LA TABLA.
+000180*
+000190*    LA CLAVE 0000000 ESTA RESERVADA PARA UN UNICO REGISTRO DE
+000200*    CONTROL POR TABLA, GRABADO AL INICIAR SU CONSTRUCCION, CON EL
+000210*    TAMANIO Y LA SECUENCIA DE CARGA (TAB-MAX-ENTRADAS,
+000220*    TAB-VALOR-INICIAL, TAB-INCREMENTO) USADOS PARA GENERARLA. ASI
+000230*    UNA CORRIDA POSTERIOR QUE ENCUENTRE LA TABLA YA CONSTRUIDA (O
+000240*    UNA CONSTRUCCION INTERRUMPIDA QUE SE REANUDA) PUEDE VERIFICAR
+000250*    QUE PARMCTL NO CAMBIO DESDE ENTONCES ANTES DE CONFIAR EN ELLA.
+000260*    NINGUN ELEMENTO DE DATOS OCUPA ESA CLAVE PORQUE EL VALOR
+000270*    INICIAL DE LA SECUENCIA SIEMPRE SE VALIDA MAYOR O IGUAL A 1.
+000280*****************************************************************
+000290 01  REG-TABLA.
+000300     05  TAB-ELEMENTO                PIC 9(07).
+000310     05  TAB-INDICE                  PIC 9(07).
+000320     05  TAB-MAX-ENTRADAS            PIC 9(07).
+000330     05  TAB-VALOR-INICIAL           PIC 9(07).
+000340     05  TAB-INCREMENTO              PIC 9(07).
