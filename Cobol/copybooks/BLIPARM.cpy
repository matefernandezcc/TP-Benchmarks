@@ -0,0 +1,19 @@
+000100*****************************************************************
+000110*COPYBOOK.    BLIPARM
+000120*AUTHOR.      R. ECHEVERRIA - EQUIPO BATCH CONCILIACION
+000130*REMARKS.
+000140*    REGISTRO DE CONTROL LEIDO UNA VEZ AL INICIO DEL PROGRAMA
+000150*    PARA PARAMETRIZAR EL TAMANIO DE LA TABLA Y LA SECUENCIA
+000160*    USADA PARA POBLARLA (VALOR INICIAL E INCREMENTO), SIN
+000170*    NECESITAR RECOMPILAR PARA PROBAR TABLAS MAS CHICAS U OTRAS
+000180*    SECUENCIAS (POR EJEMPLO PARES, O PASO 5).
+000190*    MODO DE BUSQUEDA EN MEMORIA ('L' LINEAL, 'B' BINARIA; SI
+000195*    VIENE EN BLANCO O CON OTRO VALOR SE USA LINEAL).
+000197*****************************************************************
+000200 01  REG-PARAMETROS.
+000210     05  PARM-MAX-ENTRADAS           PIC 9(07).
+000220     05  PARM-VALOR-INICIAL          PIC 9(07).
+000230     05  PARM-INCREMENTO             PIC 9(07).
+000235     05  PARM-MODO-BUSQUEDA          PIC X(01).
+000240     05  FILLER                      PIC X(58).
+
